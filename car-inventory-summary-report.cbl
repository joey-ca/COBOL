@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author: Guannan Zhao
+      * Date: Aug 09, 2026
+      * Purpose: Read CARFILE.TXT the same way READ-CAR-FILE does, but
+      * accumulate counts and towing capacity totals per CAR-MODEL and
+      * ENGINE combination and print a control-break style summary
+      * report at end of file instead of one DISPLAY line per car.
+      * Tectonics: cobc
+      * Modification History:
+      *   Aug 09, 2026 - Stop adding new summary entries once the table
+      *                  reaches its 50-entry limit, warning to the
+      *                  console and excluding that record's data from
+      *                  the totals instead of writing past the table.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-INVENTORY-SUMMARY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN ASSIGN TO "./CARFILE.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+       01 CAR-RECORD-IN.
+           05 CAR-MODEL PIC X(15).
+           05 CAR-DATA.
+               10 ENGINE PIC X(25).
+               10 TOWING-CAPACITY PIC 9(8).
+               10 OWNER-NAME PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC X.
+           05 AVG-TOWING PIC 9(8).
+       01 CAR-SUMMARY-CONTROL.
+           05 CAR-SUM-ENTRY-COUNT PIC 9(3) VALUE ZERO.
+           05 CAR-SUM-FOUND-FLG PIC X.
+       01 CAR-SUMMARY-TABLE.
+           05 CAR-SUMMARY-ENTRY OCCURS 0 TO 50 TIMES
+                   DEPENDING ON CAR-SUM-ENTRY-COUNT
+                   INDEXED BY CAR-SUM-IDX.
+               10 CAR-SUM-MODEL PIC X(15).
+               10 CAR-SUM-ENGINE PIC X(25).
+               10 CAR-SUM-COUNT PIC 9(5).
+               10 CAR-SUM-TOTAL-TOWING PIC 9(9).
+       01 CAR-SUMMARY-REPORT-LINE.
+           05 RPT-MODEL PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RPT-ENGINE PIC X(25).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RPT-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RPT-TOTAL-TOWING PIC ZZZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RPT-AVG-TOWING PIC ZZZZZZZ9.
+       PROCEDURE DIVISION.
+       100-PRODUCE-CAR-SUMMARY-REPORT.
+           PERFORM 201-INITIATE-CAR-LIST.
+           PERFORM 202-ACCUMULATE-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'.
+           PERFORM 203-CLOSE-CAR-FILE.
+           PERFORM 300-PRINT-CAR-SUMMARY-REPORT.
+           STOP RUN.
+
+       201-INITIATE-CAR-LIST.
+           OPEN INPUT CAR-FILE-IN.
+           READ CAR-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       202-ACCUMULATE-ONE-CAR-RECORD.
+           PERFORM 210-FIND-OR-ADD-SUMMARY-ENTRY.
+           IF CAR-SUM-FOUND-FLG NOT = 'F'
+               ADD 1 TO CAR-SUM-COUNT(CAR-SUM-IDX)
+               ADD TOWING-CAPACITY TO CAR-SUM-TOTAL-TOWING(CAR-SUM-IDX)
+           END-IF.
+           READ CAR-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+
+       210-FIND-OR-ADD-SUMMARY-ENTRY.
+           MOVE 'N' TO CAR-SUM-FOUND-FLG.
+           IF CAR-SUM-ENTRY-COUNT > ZERO
+               SET CAR-SUM-IDX TO 1
+               SEARCH CAR-SUMMARY-ENTRY
+                   AT END
+                       MOVE 'N' TO CAR-SUM-FOUND-FLG
+                   WHEN CAR-SUM-MODEL(CAR-SUM-IDX) = CAR-MODEL
+                       AND CAR-SUM-ENGINE(CAR-SUM-IDX) = ENGINE
+                       MOVE 'Y' TO CAR-SUM-FOUND-FLG
+               END-SEARCH
+           END-IF.
+           IF CAR-SUM-FOUND-FLG = 'N'
+               IF CAR-SUM-ENTRY-COUNT < 50
+                   ADD 1 TO CAR-SUM-ENTRY-COUNT
+                   SET CAR-SUM-IDX TO CAR-SUM-ENTRY-COUNT
+                   MOVE CAR-MODEL TO CAR-SUM-MODEL(CAR-SUM-IDX)
+                   MOVE ENGINE TO CAR-SUM-ENGINE(CAR-SUM-IDX)
+                   MOVE ZERO TO CAR-SUM-COUNT(CAR-SUM-IDX)
+                   MOVE ZERO TO CAR-SUM-TOTAL-TOWING(CAR-SUM-IDX)
+               ELSE
+                   DISPLAY "SUMMARY TABLE FULL AT 50 MODEL/ENGINE "
+                       "COMBINATIONS - SKIPPING " CAR-MODEL
+                   MOVE 'F' TO CAR-SUM-FOUND-FLG
+               END-IF
+           END-IF.
+
+       300-PRINT-CAR-SUMMARY-REPORT.
+           DISPLAY "CAR INVENTORY SUMMARY REPORT".
+           DISPLAY "MODEL           ENGINE                    COUNT  "
+               "TOTAL TOWING  AVG TOWING".
+           PERFORM 310-PRINT-ONE-SUMMARY-LINE
+               VARYING CAR-SUM-IDX FROM 1 BY 1
+               UNTIL CAR-SUM-IDX > CAR-SUM-ENTRY-COUNT.
+
+       310-PRINT-ONE-SUMMARY-LINE.
+           MOVE CAR-SUM-MODEL(CAR-SUM-IDX) TO RPT-MODEL.
+           MOVE CAR-SUM-ENGINE(CAR-SUM-IDX) TO RPT-ENGINE.
+           MOVE CAR-SUM-COUNT(CAR-SUM-IDX) TO RPT-COUNT.
+           MOVE CAR-SUM-TOTAL-TOWING(CAR-SUM-IDX) TO RPT-TOTAL-TOWING.
+           DIVIDE CAR-SUM-TOTAL-TOWING(CAR-SUM-IDX)
+               BY CAR-SUM-COUNT(CAR-SUM-IDX)
+               GIVING AVG-TOWING ROUNDED.
+           MOVE AVG-TOWING TO RPT-AVG-TOWING.
+           DISPLAY CAR-SUMMARY-REPORT-LINE.
+
+       END PROGRAM CAR-INVENTORY-SUMMARY-REPORT.
