@@ -3,7 +3,34 @@
       * Date: May 25, 2023
       * Purpose: Demonstration of the usage of PROCEDURE DIVISION to read
       * records from a file
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
+      * Modification History:
+      *   Aug 09, 2026 - Flag records with a zero TOWING-CAPACITY or a
+      *                  blank OWNER-NAME and route them to a separate
+      *                  exceptions listing instead of the normal
+      *                  inventory display.
+      *   Aug 09, 2026 - Added checkpoint/restart support: a checkpoint
+      *                  of the last record count processed is written
+      *                  every CKPT-INTERVAL records, and an operator
+      *                  can choose to restart past those records
+      *                  instead of reprocessing the whole file.
+      *   Aug 09, 2026 - Append one audit-log entry per run to the
+      *                  shared AUDITLOG.TXT, recording who ran the
+      *                  job, when, and how many records were read.
+      *   Aug 09, 2026 - Guard against a missing CARCKPT.TXT on a
+      *                  restart request instead of aborting, and open
+      *                  the exceptions file in EXTEND mode on restart
+      *                  so exceptions written before the earlier run
+      *                  stopped are not discarded.
+      *   Aug 09, 2026 - Write the checkpoint after every record instead
+      *                  of every CKPT-INTERVAL records, so a restart's
+      *                  skip count always lands exactly on the last
+      *                  record actually processed. The wider interval
+      *                  let a restart re-skip past records whose
+      *                  exceptions had already been flushed to
+      *                  CAREXCEPTIONS.TXT by the run that crashed
+      *                  between checkpoints, re-writing the same
+      *                  exception rows a second time.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-CAR-FILE.
@@ -12,6 +39,15 @@
        FILE-CONTROL.
            SELECT CAR-FILE-IN ASSIGN TO "./CARFILE.TXT"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-EXCEPTION-FILE-OUT ASSIGN TO "./CAREXCEPTIONS.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CAR-EXC-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "./CARCKPT.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "./AUDITLOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CAR-FILE-IN.
@@ -21,23 +57,143 @@
                10 ENGINE PIC X(25).
                10 TOWING-CAPACITY PIC 9(8).
                10 OWNER-NAME PIC X(30).
+       FD CAR-EXCEPTION-FILE-OUT.
+       01 CAR-EXCEPTION-RECORD.
+           05 EXC-CAR-MODEL PIC X(15).
+           05 EXC-ENGINE PIC X(25).
+           05 EXC-TOWING-CAPACITY PIC 9(8).
+           05 EXC-OWNER-NAME PIC X(30).
+           05 EXC-REASON PIC X(30).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-COUNT PIC 9(8).
+       FD AUDIT-LOG-FILE.
+           COPY "AUDITLOG.CPY".
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 EOF-FLG PIC X.
+           05 RESTART-FLG PIC X.
+           05 RECORD-COUNT PIC 9(8) VALUE ZERO.
+           05 SKIP-COUNT PIC 9(8) VALUE ZERO.
+           05 SKIP-INDEX PIC 9(8) VALUE ZERO.
+           05 OPERATOR-ID PIC X(8).
+           05 AUDIT-FILE-STATUS PIC XX.
+           05 CKPT-FILE-STATUS PIC XX.
+           05 CAR-EXC-FILE-STATUS PIC XX.
        PROCEDURE DIVISION.
        100-PRODUCE-CAR-LIST.
+           PERFORM 200-CHECK-FOR-RESTART.
            PERFORM 201-INITIATE-CAR-LIST.
-           PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS 'Y'.
+           PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'.
            PERFORM 203-CLOSE-CAR-FILE.
            STOP RUN.
+
+       200-CHECK-FOR-RESTART.
+           DISPLAY "ENTER YOUR OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           DISPLAY "RESTART FROM LAST CHECKPOINT?(Y/N) ".
+           ACCEPT RESTART-FLG.
+           IF RESTART-FLG = 'Y'
+               PERFORM 204-READ-CHECKPOINT
+           END-IF.
+
        201-INITIATE-CAR-LIST.
            OPEN INPUT CAR-FILE-IN.
+           IF RESTART-FLG = 'Y'
+               OPEN EXTEND CAR-EXCEPTION-FILE-OUT
+               IF CAR-EXC-FILE-STATUS = "35"
+                   OPEN OUTPUT CAR-EXCEPTION-FILE-OUT
+                   CLOSE CAR-EXCEPTION-FILE-OUT
+                   OPEN EXTEND CAR-EXCEPTION-FILE-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT CAR-EXCEPTION-FILE-OUT
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
            READ CAR-FILE-IN
                AT END MOVE 'Y' TO EOF-FLG.
+           IF SKIP-COUNT > ZERO
+               PERFORM 205-SKIP-ONE-PROCESSED-RECORD
+                   VARYING SKIP-INDEX FROM 1 BY 1
+                   UNTIL SKIP-INDEX > SKIP-COUNT
+                       OR EOF-FLG = 'Y'
+               MOVE SKIP-COUNT TO RECORD-COUNT
+           END-IF.
+
        202-DISPLAY-ONE-CAR-RECORD.
-           DISPLAY CAR-MODEL.
+           ADD 1 TO RECORD-COUNT.
+           EVALUATE TRUE
+               WHEN TOWING-CAPACITY = ZERO AND OWNER-NAME = SPACES
+                   MOVE "ZERO TOWING AND BLANK OWNER" TO EXC-REASON
+                   PERFORM 210-WRITE-CAR-EXCEPTION
+               WHEN TOWING-CAPACITY = ZERO
+                   MOVE "ZERO TOWING CAPACITY" TO EXC-REASON
+                   PERFORM 210-WRITE-CAR-EXCEPTION
+               WHEN OWNER-NAME = SPACES
+                   MOVE "BLANK OWNER NAME" TO EXC-REASON
+                   PERFORM 210-WRITE-CAR-EXCEPTION
+               WHEN OTHER
+                   DISPLAY CAR-MODEL
+           END-EVALUATE.
+           PERFORM 206-WRITE-CHECKPOINT.
            READ CAR-FILE-IN
                AT END MOVE 'Y' TO EOF-FLG.
+
        203-CLOSE-CAR-FILE.
+           PERFORM 207-RESET-CHECKPOINT.
+           PERFORM 211-WRITE-AUDIT-LOG-ENTRY.
            CLOSE CAR-FILE-IN.
+           CLOSE CAR-EXCEPTION-FILE-OUT.
+           CLOSE AUDIT-LOG-FILE.
+
+       204-READ-CHECKPOINT.
+           MOVE ZERO TO SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "35"
+               DISPLAY "NO CHECKPOINT FILE FOUND - STARTING FROM "
+                   "BEGINNING"
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CKPT-RECORD-COUNT
+               END-READ
+               MOVE CKPT-RECORD-COUNT TO SKIP-COUNT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       205-SKIP-ONE-PROCESSED-RECORD.
+           READ CAR-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       206-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RECORD-COUNT TO CKPT-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       207-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       210-WRITE-CAR-EXCEPTION.
+           MOVE CAR-MODEL TO EXC-CAR-MODEL.
+           MOVE ENGINE TO EXC-ENGINE.
+           MOVE TOWING-CAPACITY TO EXC-TOWING-CAPACITY.
+           MOVE OWNER-NAME TO EXC-OWNER-NAME.
+           WRITE CAR-EXCEPTION-RECORD.
+
+       211-WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE "READ-CAR-FILE" TO AUDIT-PROGRAM-NAME.
+           MOVE RECORD-COUNT TO AUDIT-RECORD-KEY.
+           WRITE AUDIT-LOG-RECORD.
+
        END PROGRAM READ-CAR-FILE.
