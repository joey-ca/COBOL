@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Guannan Zhao
+      * Date: Aug 09, 2026
+      * Purpose: Read STUDENT-RECORD rows from STUDENTFILE.TXT and band
+      * each student by TUITION-OWED size, printing a detail listing
+      * with the band each student falls into plus subtotal counts and
+      * dollar amounts per band, so the billing office can see who to
+      * chase first.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITION-AGING-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-IN ASSIGN TO "./STUDENTFILE.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS STUDENT-NUMBER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE-IN.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 STUDENT-NAME PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC X.
+       01 AGING-LABELS-GROUP.
+           05 FILLER PIC X(20) VALUE "PAID-UP".
+           05 FILLER PIC X(20) VALUE "1-4999 OWED".
+           05 FILLER PIC X(20) VALUE "5000-14999 OWED".
+           05 FILLER PIC X(20) VALUE "15000 AND OVER OWED".
+       01 AGING-LABEL-TABLE REDEFINES AGING-LABELS-GROUP.
+           05 AGING-LABEL PIC X(20) OCCURS 4 TIMES.
+       01 AGING-TOTALS.
+           05 AGING-COUNT PIC 9(5) OCCURS 4 TIMES INDEXED BY AGE-IDX.
+           05 AGING-AMOUNT PIC 9(7) OCCURS 4 TIMES.
+       01 STUDENT-DETAIL-LINE.
+           05 DTL-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-TUITION-OWED PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-BAND-LABEL PIC X(20).
+       01 BAND-SUBTOTAL-LINE.
+           05 SUB-LABEL PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SUB-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SUB-AMOUNT PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       100-PRODUCE-TUITION-AGING-REPORT.
+           PERFORM 201-INITIATE-STUDENT-LIST.
+           PERFORM 202-PROCESS-ONE-STUDENT-RECORD UNTIL EOF-FLG = 'Y'.
+           PERFORM 203-CLOSE-STUDENT-FILE.
+           PERFORM 300-PRINT-AGING-SUBTOTALS.
+           STOP RUN.
+
+       201-INITIATE-STUDENT-LIST.
+           MOVE ZERO TO AGING-COUNT(1) AGING-COUNT(2)
+               AGING-COUNT(3) AGING-COUNT(4).
+           MOVE ZERO TO AGING-AMOUNT(1) AGING-AMOUNT(2)
+               AGING-AMOUNT(3) AGING-AMOUNT(4).
+           OPEN INPUT STUDENT-FILE-IN.
+           DISPLAY "TUITION AGING REPORT".
+           READ STUDENT-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       202-PROCESS-ONE-STUDENT-RECORD.
+           PERFORM 210-CLASSIFY-AND-ACCUMULATE.
+           PERFORM 220-PRINT-ONE-STUDENT-DETAIL-LINE.
+           READ STUDENT-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       203-CLOSE-STUDENT-FILE.
+           CLOSE STUDENT-FILE-IN.
+
+       210-CLASSIFY-AND-ACCUMULATE.
+           EVALUATE TRUE
+               WHEN TUITION-OWED = ZERO
+                   SET AGE-IDX TO 1
+               WHEN TUITION-OWED < 5000
+                   SET AGE-IDX TO 2
+               WHEN TUITION-OWED < 15000
+                   SET AGE-IDX TO 3
+               WHEN OTHER
+                   SET AGE-IDX TO 4
+           END-EVALUATE.
+           ADD 1 TO AGING-COUNT(AGE-IDX).
+           ADD TUITION-OWED TO AGING-AMOUNT(AGE-IDX).
+
+       220-PRINT-ONE-STUDENT-DETAIL-LINE.
+           MOVE STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO DTL-STUDENT-NAME.
+           MOVE TUITION-OWED TO DTL-TUITION-OWED.
+           MOVE AGING-LABEL(AGE-IDX) TO DTL-BAND-LABEL.
+           DISPLAY STUDENT-DETAIL-LINE.
+
+       300-PRINT-AGING-SUBTOTALS.
+           DISPLAY " ".
+           DISPLAY "TUITION AGING SUBTOTALS BY BAND".
+           PERFORM 310-PRINT-ONE-BAND-SUBTOTAL
+               VARYING AGE-IDX FROM 1 BY 1 UNTIL AGE-IDX > 4.
+
+       310-PRINT-ONE-BAND-SUBTOTAL.
+           MOVE AGING-LABEL(AGE-IDX) TO SUB-LABEL.
+           MOVE AGING-COUNT(AGE-IDX) TO SUB-COUNT.
+           MOVE AGING-AMOUNT(AGE-IDX) TO SUB-AMOUNT.
+           DISPLAY BAND-SUBTOTAL-LINE.
+
+       END PROGRAM TUITION-AGING-REPORT.
