@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author: Guannan Zhao
+      * Date: Aug 09, 2026
+      * Purpose: Read CARFILE.TXT and STUDENTFILE.TXT together, match
+      * car OWNER-NAME against STUDENT-NAME, and report financed
+      * vehicles whose owner currently has a nonzero TUITION-OWED
+      * balance so collections knows who to flag.
+      * Tectonics: cobc
+      * Modification History:
+      *   Aug 09, 2026 - Stop loading students into the in-memory table
+      *                  once it reaches its 500-entry limit, warning
+      *                  to the console instead of writing past the
+      *                  table.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINANCED-VEHICLE-MATCH-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN ASSIGN TO "./CARFILE.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-FILE-IN ASSIGN TO "./STUDENTFILE.TXT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS STUDENT-NUMBER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+       01 CAR-RECORD-IN.
+           05 CAR-MODEL PIC X(15).
+           05 CAR-DATA.
+               10 ENGINE PIC X(25).
+               10 TOWING-CAPACITY PIC 9(8).
+               10 OWNER-NAME PIC X(30).
+       FD STUDENT-FILE-IN.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 STUDENT-NAME PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC X.
+           05 STUDENT-EOF-FLG PIC X.
+           05 MATCH-FLG PIC X.
+           05 MATCHED-TUITION PIC 9(5).
+       01 STUDENT-TABLE-CONTROL.
+           05 STUDENT-ENTRY-COUNT PIC 9(3) VALUE ZERO.
+       01 STUDENT-TABLE.
+           05 STUDENT-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON STUDENT-ENTRY-COUNT
+                   INDEXED BY STUDENT-IDX.
+               10 STUDENT-TBL-NAME PIC X(40).
+               10 STUDENT-TBL-TUITION PIC 9(5).
+       01 FINANCED-MATCH-LINE.
+           05 FML-CAR-MODEL PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FML-OWNER-NAME PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FML-TUITION-OWED PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       100-PRODUCE-FINANCED-VEHICLE-REPORT.
+           PERFORM 150-LOAD-STUDENT-TABLE.
+           PERFORM 201-INITIATE-CAR-LIST.
+           PERFORM 202-PROCESS-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'.
+           PERFORM 203-CLOSE-CAR-FILE.
+           STOP RUN.
+
+       150-LOAD-STUDENT-TABLE.
+           OPEN INPUT STUDENT-FILE-IN.
+           READ STUDENT-FILE-IN
+               AT END MOVE 'Y' TO STUDENT-EOF-FLG.
+           PERFORM 151-LOAD-ONE-STUDENT-ENTRY
+               UNTIL STUDENT-EOF-FLG = 'Y'.
+           CLOSE STUDENT-FILE-IN.
+
+       151-LOAD-ONE-STUDENT-ENTRY.
+           IF STUDENT-ENTRY-COUNT < 500
+               ADD 1 TO STUDENT-ENTRY-COUNT
+               SET STUDENT-IDX TO STUDENT-ENTRY-COUNT
+               MOVE STUDENT-NAME TO STUDENT-TBL-NAME(STUDENT-IDX)
+               MOVE TUITION-OWED TO STUDENT-TBL-TUITION(STUDENT-IDX)
+               READ STUDENT-FILE-IN
+                   AT END MOVE 'Y' TO STUDENT-EOF-FLG
+               END-READ
+           ELSE
+               DISPLAY "STUDENT TABLE FULL AT 500 ENTRIES - REMAINING "
+                   "STUDENTS WILL NOT BE MATCHED"
+               MOVE 'Y' TO STUDENT-EOF-FLG
+           END-IF.
+
+       201-INITIATE-CAR-LIST.
+           DISPLAY "FINANCED VEHICLE / TUITION DELINQUENCY MATCH".
+           OPEN INPUT CAR-FILE-IN.
+           READ CAR-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       202-PROCESS-ONE-CAR-RECORD.
+           PERFORM 210-FIND-STUDENT-MATCH.
+           IF MATCH-FLG = 'Y' AND MATCHED-TUITION > ZERO
+               PERFORM 220-PRINT-FINANCED-MATCH-LINE
+           END-IF.
+           READ CAR-FILE-IN
+               AT END MOVE 'Y' TO EOF-FLG.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+
+       210-FIND-STUDENT-MATCH.
+           MOVE 'N' TO MATCH-FLG.
+           MOVE ZERO TO MATCHED-TUITION.
+           IF STUDENT-ENTRY-COUNT > ZERO
+               SET STUDENT-IDX TO 1
+               SEARCH STUDENT-ENTRY
+                   AT END
+                       MOVE 'N' TO MATCH-FLG
+                   WHEN STUDENT-TBL-NAME(STUDENT-IDX) = OWNER-NAME
+                       MOVE 'Y' TO MATCH-FLG
+                       MOVE STUDENT-TBL-TUITION(STUDENT-IDX)
+                           TO MATCHED-TUITION
+               END-SEARCH
+           END-IF.
+
+       220-PRINT-FINANCED-MATCH-LINE.
+           MOVE CAR-MODEL TO FML-CAR-MODEL.
+           MOVE OWNER-NAME TO FML-OWNER-NAME.
+           MOVE MATCHED-TUITION TO FML-TUITION-OWED.
+           DISPLAY FINANCED-MATCH-LINE.
+
+       END PROGRAM FINANCED-VEHICLE-MATCH-REPORT.
