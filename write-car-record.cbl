@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author: Guannan Zhao
+      * Date: Aug 09, 2026
+      * Purpose: Write Car Records to CARFILE.TXT from the data fields
+      * entered by the user, appending to whatever is already on file
+      * so that new inventory no longer has to be hand-typed into the
+      * flat file with a text editor.
+      * Tectonics: cobc
+      * Modification History:
+      *   Aug 09, 2026 - Added FILE STATUS IS CAR-FILE-STATUS on
+      *                  CAR-FILE-OUT and a create-if-missing fallback
+      *                  around OPEN EXTEND, since CARFILE.TXT may not
+      *                  exist yet on a fresh install and OPEN EXTEND
+      *                  against a missing file was aborting the job.
+      *   Aug 09, 2026 - Stop the add loop on any answer other than Y
+      *                  instead of requiring an explicit N, so an
+      *                  unattended run with no operator at the
+      *                  keyboard exits cleanly rather than looping
+      *                  forever on an unchanged prompt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-CAR-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-OUT ASSIGN TO "./CARFILE.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CAR-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-OUT.
+       01 CAR-RECORD-OUT.
+           05 CAR-MODEL PIC X(15).
+           05 CAR-DATA.
+               10 ENGINE PIC X(25).
+               10 TOWING-CAPACITY PIC 9(8).
+               10 OWNER-NAME PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC X.
+           05 CAR-FILE-STATUS PIC XX.
+       PROCEDURE DIVISION.
+       100-CREATE-CAR-RECORDS.
+           PERFORM 201-INITIATE-CAR-RECORD-CREATION-JOB.
+           PERFORM 202-CREATE-ONE-CAR-RECORD UNTIL EOF-FLG NOT = 'Y'.
+           PERFORM 203-CLOSE-CAR-FILE.
+           STOP RUN.
+
+       201-INITIATE-CAR-RECORD-CREATION-JOB.
+           OPEN EXTEND CAR-FILE-OUT.
+           IF CAR-FILE-STATUS = "35"
+               OPEN OUTPUT CAR-FILE-OUT
+               CLOSE CAR-FILE-OUT
+               OPEN EXTEND CAR-FILE-OUT
+           END-IF.
+           DISPLAY "DO YOU WANT TO ADD A NEW RECORD?(Y/N) ".
+           ACCEPT EOF-FLG.
+
+       202-CREATE-ONE-CAR-RECORD.
+           DISPLAY "PLEASE ENTER CAR MODEL: ".
+           ACCEPT CAR-MODEL.
+
+           DISPLAY "PLEASE ENTER ENGINE: ".
+           ACCEPT ENGINE.
+
+           DISPLAY "PLEASE ENTER TOWING CAPACITY: ".
+           ACCEPT TOWING-CAPACITY.
+
+           DISPLAY "PLEASE ENTER OWNER NAME: ".
+           ACCEPT OWNER-NAME.
+
+           WRITE CAR-RECORD-OUT.
+
+           DISPLAY "DO YOU WANT TO ADD A NEW RECORD?(Y/N) ".
+           ACCEPT EOF-FLG.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-OUT.
+
+       END PROGRAM WRITE-CAR-RECORD.
