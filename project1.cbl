@@ -3,7 +3,29 @@
       * Date: May 29, 2023
       * Purpose: Write Student Records to a file from the data fields
       * entered by the user.
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
+      * Modification History:
+      *   Aug 09, 2026 - Reorganized STUDENT-FILE-OUT as an indexed file
+      *                  keyed on STUDENT-NUMBER so an existing record
+      *                  can be looked up and rewritten in place instead
+      *                  of only ever appending. Added an action code so
+      *                  the operator can add a new record or update an
+      *                  existing one, and duplicate STUDENT-NUMBER
+      *                  entries are now rejected on add.
+      *   Aug 09, 2026 - Append an audit-log entry to the shared
+      *                  AUDITLOG.TXT for every STUDENT-RECORD written,
+      *                  recording who keyed it in and when.
+      *   Aug 09, 2026 - Stop the add/update loop on any answer other
+      *                  than Y instead of requiring an explicit N, so
+      *                  an unattended run with no operator at the
+      *                  keyboard exits cleanly rather than looping
+      *                  forever on an unchanged prompt.
+      *   Aug 09, 2026 - Right-justify and zero-fill TUITION-INPUT
+      *                  before the numeric class test instead of
+      *                  ACCEPTing straight into a numeric field, since
+      *                  a numeric ACCEPT silently drops non-digit
+      *                  keystrokes instead of rejecting them, which
+      *                  let typos through as valid (and wrong) amounts.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITE-STUDENT-RECORD.
@@ -11,7 +33,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE-OUT ASSIGN TO "./STUDENTFILE.TXT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS STUDENT-NUMBER
+                FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "./AUDITLOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE-OUT.
@@ -19,37 +47,127 @@
            05 STUDENT-NUMBER PIC 9(7).
            05 TUITION-OWED PIC 9(5).
            05 STUDENT-NAME PIC X(40).
+       FD AUDIT-LOG-FILE.
+           COPY "AUDITLOG.CPY".
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 EOF-FLG PIC X.
+           05 ACTION-CODE PIC X.
+           05 FOUND-FLG PIC X.
+           05 STUDENT-FILE-STATUS PIC XX.
+           05 VALID-TUITION-FLG PIC X.
+           05 OPERATOR-ID PIC X(8).
+           05 AUDIT-FILE-STATUS PIC XX.
+       01 TUITION-EDIT-FIELDS.
+           05 TUITION-INPUT PIC X(6) JUSTIFIED RIGHT.
+           05 TUITION-NUMERIC PIC 9(6).
        PROCEDURE DIVISION.
        100-CREATE-STUDENT-RECORDS.
            PERFORM 201-INITIATE-STUDENT-RECORD-CREATION-JOB.
-           PERFORM 202-CREATE-ONE-STUDENT-RECORD UNTIL EOF-FLG='N'.
+           PERFORM 202-CREATE-ONE-STUDENT-RECORD
+               UNTIL EOF-FLG NOT = 'Y'.
            PERFORM 203-CLOSE-STUDENT-FILE.
            STOP RUN.
 
        201-INITIATE-STUDENT-RECORD-CREATION-JOB.
-           OPEN OUTPUT STUDENT-FILE-OUT.
+           DISPLAY "ENTER YOUR OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           OPEN I-O STUDENT-FILE-OUT.
+           IF STUDENT-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-FILE-OUT
+               CLOSE STUDENT-FILE-OUT
+               OPEN I-O STUDENT-FILE-OUT
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
            DISPLAY "DO YOU WANT TO ADD A NEW RECORD?(Y/N) ".
            ACCEPT EOF-FLG.
 
        202-CREATE-ONE-STUDENT-RECORD.
+           DISPLAY "ENTER A TO ADD A NEW RECORD OR U TO UPDATE ".
+           DISPLAY "AN EXISTING RECORD: ".
+           ACCEPT ACTION-CODE.
+
            DISPLAY "PLEASE ENTER STUDENT NUMBER: ".
            ACCEPT STUDENT-NUMBER.
 
-           DISPLAY "PLEASE ENTER TUITION OWED: ".
-           ACCEPT TUITION-OWED.
+           MOVE 'N' TO FOUND-FLG.
+           READ STUDENT-FILE-OUT
+               INVALID KEY MOVE 'N' TO FOUND-FLG
+               NOT INVALID KEY MOVE 'Y' TO FOUND-FLG
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN ACTION-CODE = 'A' AND FOUND-FLG = 'Y'
+                   DISPLAY "STUDENT NUMBER ALREADY EXISTS - REJECTED"
+               WHEN ACTION-CODE = 'A'
+                   PERFORM 220-ACCEPT-STUDENT-FIELDS
+                   WRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING STUDENT RECORD"
+                       NOT INVALID KEY
+                           PERFORM 230-WRITE-AUDIT-LOG-ENTRY
+                   END-WRITE
+               WHEN ACTION-CODE = 'U' AND FOUND-FLG = 'N'
+                   DISPLAY "STUDENT NUMBER NOT ON FILE - NO UPDATE"
+               WHEN ACTION-CODE = 'U'
+                   PERFORM 220-ACCEPT-STUDENT-FIELDS
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING STUDENT RECORD"
+                       NOT INVALID KEY
+                           PERFORM 230-WRITE-AUDIT-LOG-ENTRY
+                   END-REWRITE
+               WHEN OTHER
+                   DISPLAY "INVALID ACTION CODE - MUST BE A OR U"
+           END-EVALUATE.
+
+           DISPLAY "DO YOU WANT TO ADD A NEW RECORD?(Y/N) ".
+           ACCEPT EOF-FLG.
+
+       220-ACCEPT-STUDENT-FIELDS.
+           MOVE 'N' TO VALID-TUITION-FLG.
+           PERFORM 221-EDIT-TUITION-OWED
+               UNTIL VALID-TUITION-FLG = 'Y'.
 
            DISPLAY "PLEASE ENTER STUDENT NAME: ".
            ACCEPT STUDENT-NAME.
 
-           WRITE STUDENT-RECORD.
+       221-EDIT-TUITION-OWED.
+           DISPLAY "PLEASE ENTER TUITION OWED: ".
+           ACCEPT TUITION-INPUT.
+           INSPECT TUITION-INPUT REPLACING LEADING SPACE BY ZERO.
 
-           DISPLAY "DO YOU WANT TO ADD A NEW RECORD?(Y/N) ".
-           ACCEPT EOF-FLG.
+           IF TUITION-INPUT IS NOT NUMERIC
+               DISPLAY "INVALID ENTRY - TUITION OWED MUST BE NUMERIC"
+           ELSE
+               MOVE TUITION-INPUT TO TUITION-NUMERIC
+               IF TUITION-NUMERIC > 99999
+                   DISPLAY "INVALID ENTRY - TUITION OWED MUST BE "
+                   DISPLAY "0 TO 99999"
+               ELSE
+                   MOVE TUITION-NUMERIC TO TUITION-OWED
+                   MOVE 'Y' TO VALID-TUITION-FLG
+                   IF TUITION-NUMERIC > 20000
+                       DISPLAY "WARNING - TUITION OWED EXCEEDS 20000"
+                   END-IF
+               END-IF
+           END-IF.
+
+       230-WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE "WRITE-STUDENT-RECORD" TO AUDIT-PROGRAM-NAME.
+           MOVE STUDENT-NUMBER TO AUDIT-RECORD-KEY.
+           WRITE AUDIT-LOG-RECORD.
 
        203-CLOSE-STUDENT-FILE.
            CLOSE STUDENT-FILE-OUT.
+           CLOSE AUDIT-LOG-FILE.
 
        END PROGRAM WRITE-STUDENT-RECORD.
