@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared audit-log record layout, written to AUDITLOG.TXT by
+      * WRITE-STUDENT-RECORD (once per STUDENT-RECORD written) and by
+      * READ-CAR-FILE (once per run), so there is a trail of who ran
+      * what and when for both files.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-DATE PIC 9(8).
+           05 AUDIT-TIME PIC 9(8).
+           05 AUDIT-OPERATOR-ID PIC X(8).
+           05 AUDIT-PROGRAM-NAME PIC X(20).
+           05 AUDIT-RECORD-KEY PIC X(15).
