@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: Guannan Zhao
+      * Date: Aug 09, 2026
+      * Purpose: Drive the nightly batch window - run READ-CAR-FILE and
+      * WRITE-STUDENT-RECORD back to back, the way separate JCL steps
+      * would in a job stream, checking each step's completion status
+      * and rolling the two up into a single return code for whatever
+      * scheduler kicks off this run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 BATCH-STEP-STATUS.
+           05 CAR-STEP-RAW-STATUS PIC S9(9) VALUE ZERO.
+           05 CAR-STEP-RETURN-CODE PIC S9(4) VALUE ZERO.
+           05 STUDENT-STEP-RAW-STATUS PIC S9(9) VALUE ZERO.
+           05 STUDENT-STEP-RETURN-CODE PIC S9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-RUN-NIGHTLY-BATCH.
+           PERFORM 200-RUN-CAR-FILE-STEP.
+           IF CAR-STEP-RETURN-CODE = ZERO
+               PERFORM 300-RUN-STUDENT-RECORD-STEP
+           ELSE
+               DISPLAY "NIGHTLY BATCH: SKIPPING WRITE-STUDENT-RECORD "
+                   "STEP - READ-CAR-FILE STEP DID NOT COMPLETE"
+           END-IF.
+           PERFORM 400-SET-BATCH-RETURN-CODE.
+           STOP RUN.
+
+       200-RUN-CAR-FILE-STEP.
+           DISPLAY "NIGHTLY BATCH: STARTING READ-CAR-FILE STEP".
+           CALL "SYSTEM" USING "./lab3".
+           MOVE RETURN-CODE TO CAR-STEP-RAW-STATUS.
+           DIVIDE CAR-STEP-RAW-STATUS BY 256
+               GIVING CAR-STEP-RETURN-CODE.
+           IF CAR-STEP-RETURN-CODE = ZERO
+               DISPLAY "NIGHTLY BATCH: READ-CAR-FILE STEP COMPLETED"
+           ELSE
+               DISPLAY "NIGHTLY BATCH: READ-CAR-FILE STEP FAILED, RC="
+                   CAR-STEP-RETURN-CODE
+           END-IF.
+
+       300-RUN-STUDENT-RECORD-STEP.
+           DISPLAY "NIGHTLY BATCH: STARTING WRITE-STUDENT-RECORD STEP".
+           CALL "SYSTEM" USING "./project1".
+           MOVE RETURN-CODE TO STUDENT-STEP-RAW-STATUS.
+           DIVIDE STUDENT-STEP-RAW-STATUS BY 256
+               GIVING STUDENT-STEP-RETURN-CODE.
+           IF STUDENT-STEP-RETURN-CODE = ZERO
+               DISPLAY "NIGHTLY BATCH: WRITE-STUDENT-RECORD STEP "
+                   "COMPLETED"
+           ELSE
+               DISPLAY "NIGHTLY BATCH: WRITE-STUDENT-RECORD STEP "
+                   "FAILED, RC=" STUDENT-STEP-RETURN-CODE
+           END-IF.
+
+       400-SET-BATCH-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN CAR-STEP-RETURN-CODE = ZERO
+                       AND STUDENT-STEP-RETURN-CODE = ZERO
+                   MOVE ZERO TO RETURN-CODE
+               WHEN CAR-STEP-RETURN-CODE NOT = ZERO
+                       AND STUDENT-STEP-RETURN-CODE = ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN CAR-STEP-RETURN-CODE = ZERO
+                       AND STUDENT-STEP-RETURN-CODE NOT = ZERO
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE.
+           DISPLAY "NIGHTLY BATCH: FINAL RETURN CODE " RETURN-CODE.
+
+       END PROGRAM NIGHTLY-BATCH-DRIVER.
